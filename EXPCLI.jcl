@@ -0,0 +1,26 @@
+//EXPCLI   JOB (ACCTG),'EXPORT CLIENTS CSV',CLASS=B,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-----------------------------------------------------------------
+//* EXPORT BATCH NOCTURNE DU FICHIER MAITRE CLIENTS VERS UN
+//* FICHIER CSV (CLIENTSCSV), SANS INTERVENTION D'UN OPERATEUR.
+//* A PLANIFIER EN DEHORS DES HEURES D'OUVERTURE.
+//*-----------------------------------------------------------------
+//* LE STEP005 SUPPRIME LE CATALOGAGE DE LA VEILLE AVANT LA NOUVELLE
+//* EXPORTATION, POUR QUE LE JOB PUISSE ETRE RELANCE CHAQUE NUIT SANS
+//* ABEND A L'ALLOCATION DE CLIENTSCSV (DISP=NEW CI-DESSOUS). SET
+//* MAXCC=0 NEUTRALISE LE CODE RETOUR IDCAMS LORSQUE LE JEU DE
+//* DONNEES N'EXISTE PAS ENCORE (PREMIER LANCEMENT).
+//STEP005  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE GCOB.PROD.CLIENTS.CSV
+  SET MAXCC = 0
+/*
+//STEP010  EXEC PGM=EXPCLI
+//STEPLIB  DD DISP=SHR,DSN=GCOB.PROD.LOADLIB
+//CLIENTS  DD DISP=SHR,DSN=GCOB.PROD.CLIENTS
+//CLIENTSCSV DD DISP=(NEW,CATLG,DELETE),
+//             DSN=GCOB.PROD.CLIENTS.CSV,
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=220,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
