@@ -0,0 +1,273 @@
+000100******************************************************************
+000110* Author:     J. Leroy (service etudes)
+000120* Date:       09/08/2026
+000130* Purpose:    Export du fichier maitre des clients (CLIENTS) au
+000140*             format CSV (CLIENTSCSV), pour traitement en mode
+000150*             batch, sans intervention d'un operateur.
+000160* Tectonics: cobc
+000170******************************************************************
+000180******************************************************************
+000190* MODIFICATION HISTORY
+000200*-----------------------------------------------------------------
+000210* DATE       INIT  DESCRIPTION
+000220* 09/08/2026 JLY   CREATION DU PROGRAMME D'EXPORT CSV DU FICHIER
+000230*                  MAITRE DES CLIENTS, DESTINE A ETRE LANCE PAR
+000240*                  TRAITEMENT BATCH (JCL) EN DEHORS DES HEURES
+000250*                  D'OUVERTURE.
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. EXPCLI.
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT CLIENT-FILE ASSIGN TO "CLIENTS"
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS CF-NOM
+000360         FILE STATUS IS CLIENT-FILE-STATUS.
+000370     SELECT CSV-FILE ASSIGN TO "CLIENTSCSV"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS CSV-FILE-STATUS.
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  CLIENT-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440 01  CLIENT-ENREG.
+000450     02 CF-NOM PIC x(30).
+000460     02 CF-PRENOM PIC x(30).
+000470     02 CF-ADRESSE.
+000480         03 CF-RUE PIC x(30).
+000490         03 CF-CP PIC 9(5).
+000500         03 CF-VILLE PIC x(30).
+000510     02 CF-PRODFINANCIER.
+000520         03 CF-INTITULE PIC x(30).
+000530         03 CF-SOMME PIC 9(9)v9(2).
+000540         03 CF-DATECREATION.
+000550             04 CF-JOUR PIC 9(2).
+000560             04 CF-MOIS PIC 9(2).
+000570             04 CF-ANNEE PIC 9(4).
+000580 FD  CSV-FILE
+000590     LABEL RECORDS ARE STANDARD.
+000600 01  CSV-LIGNE PIC x(220).
+000610
+000620 WORKING-STORAGE SECTION.
+000630
+000640 01 CLIENT-FILE-STATUS PIC x(02).
+000650     88 CLIENT-FILE-OK VALUE '00'.
+000660
+000670 01 CSV-FILE-STATUS PIC x(02).
+000680     88 CSV-FILE-OK VALUE '00'.
+000690
+000700 77 fin-fichier-sw PIC x(01).
+000710     88 fin-fichier VALUE 'O'.
+000720
+000730 77 ouverture-echouee-sw PIC x(01).
+000740     88 ouverture-echouee VALUE 'O'.
+000750
+000760 77 export-echouee-sw PIC x(01).
+000770     88 export-echouee VALUE 'O'.
+000780
+000790 77 nb-clients-exportes PIC 9(05) COMP VALUE ZERO.
+000800
+000810 01 csv-somme-edit PIC 9(9).99.
+000820 01 csv-jour-edit PIC 99.
+000830 01 csv-mois-edit PIC 99.
+000840 01 csv-annee-edit PIC 9999.
+000850
+000860 01 zone-a-purger PIC x(30).
+000870 77 longueur-zone PIC 9(02) COMP.
+000880 77 ligne-pointeur PIC 9(04) COMP.
+000890
+000900 PROCEDURE DIVISION.
+000910
+000920******************************************************************
+000930* 0000-MAINLINE
+000940*    Ouvre le fichier maitre des clients en lecture et le fichier
+000950*    CSV en ecriture, exporte chaque client puis referme les
+000960*    fichiers et rend compte du nombre de lignes exportees.
+000970******************************************************************
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+001000     IF NOT ouverture-echouee
+001010         PERFORM 2000-EXPORTER-CLIENTS THRU 2000-EXIT
+001020             UNTIL fin-fichier
+001030         PERFORM 9000-TERMINAISON THRU 9000-EXIT
+001040     END-IF.
+001050     STOP RUN.
+001060
+001070******************************************************************
+001080* 1000-INITIALISATION
+001090*    Ouvre le fichier maitre des clients en entree et cree le
+001100*    fichier CSV de sortie, puis en ecrit la ligne d'en-tete.
+001110******************************************************************
+001120 1000-INITIALISATION.
+001130     MOVE 'N' TO fin-fichier-sw.
+001140     MOVE 'N' TO ouverture-echouee-sw.
+001150     MOVE 'N' TO export-echouee-sw.
+001160     MOVE ZERO TO nb-clients-exportes.
+001170     OPEN INPUT CLIENT-FILE.
+001180     IF NOT CLIENT-FILE-OK
+001190         DISPLAY "EXPCLI : FICHIER CLIENTS INACCESSIBLE - CODE "
+001200             CLIENT-FILE-STATUS
+001210         SET ouverture-echouee TO TRUE
+001220         GO TO 1000-EXIT
+001230     END-IF.
+001240     OPEN OUTPUT CSV-FILE.
+001250     IF NOT CSV-FILE-OK
+001260         DISPLAY "EXPCLI : FICHIER CSV INACCESSIBLE - CODE "
+001270             CSV-FILE-STATUS
+001280         CLOSE CLIENT-FILE
+001290         SET ouverture-echouee TO TRUE
+001300         GO TO 1000-EXIT
+001310     END-IF.
+001320     MOVE "NOM,PRENOM,RUE,CP,VILLE,INTITULE,SOMME,DATECREATION"
+001330         TO CSV-LIGNE.
+001340     WRITE CSV-LIGNE.
+001350     IF NOT CSV-FILE-OK
+001360         DISPLAY "EXPCLI : ERREUR ECRITURE EN-TETE CSV - CODE "
+001370             CSV-FILE-STATUS
+001380         CLOSE CLIENT-FILE
+001390         CLOSE CSV-FILE
+001400         SET ouverture-echouee TO TRUE
+001410         GO TO 1000-EXIT
+001420     END-IF.
+001430     PERFORM 1100-LIRE-SUIVANT THRU 1100-EXIT.
+001440 1000-EXIT.
+001450     EXIT.
+001460
+001470******************************************************************
+001480* 1100-LIRE-SUIVANT
+001490*    Lit le client suivant du fichier maitre dans l'ordre des
+001500*    cles ; positionne fin-fichier en fin de fichier.
+001510******************************************************************
+001520 1100-LIRE-SUIVANT.
+001530     READ CLIENT-FILE NEXT RECORD INTO CLIENT-ENREG
+001540         AT END
+001550             SET fin-fichier TO TRUE
+001560     END-READ.
+001570 1100-EXIT.
+001580     EXIT.
+001590
+001600******************************************************************
+001610* 2000-EXPORTER-CLIENTS
+001620*    Construit la ligne CSV du client courant, l'ecrit dans le
+001630*    fichier d'export puis lit le client suivant.
+001640******************************************************************
+001650 2000-EXPORTER-CLIENTS.
+001660     PERFORM 2100-CONSTRUIRE-LIGNE THRU 2100-EXIT.
+001670     WRITE CSV-LIGNE.
+001680     IF CSV-FILE-OK
+001690         ADD 1 TO nb-clients-exportes
+001700         PERFORM 1100-LIRE-SUIVANT THRU 1100-EXIT
+001710     ELSE
+001720         DISPLAY "EXPCLI : ERREUR ECRITURE CSV - CODE "
+001730             CSV-FILE-STATUS
+001740         SET export-echouee TO TRUE
+001750         SET fin-fichier TO TRUE
+001760     END-IF.
+001770 2000-EXIT.
+001780     EXIT.
+001790
+001800******************************************************************
+001810* 2100-CONSTRUIRE-LIGNE
+001820*    Assemble les rubriques du client courant en une ligne CSV
+001830*    separee par des virgules, en purgeant les blancs de fin des
+001840*    zones alphanumeriques (2110/2120/2130) avant de les ecrire.
+001850******************************************************************
+001860 2100-CONSTRUIRE-LIGNE.
+001870     MOVE SPACES TO CSV-LIGNE.
+001880     MOVE 1 TO ligne-pointeur.
+001890     MOVE CF-NOM TO zone-a-purger.
+001900     PERFORM 2110-AJOUTER-ZONE THRU 2110-EXIT.
+001910     MOVE CF-PRENOM TO zone-a-purger.
+001920     PERFORM 2110-AJOUTER-ZONE THRU 2110-EXIT.
+001930     MOVE CF-RUE TO zone-a-purger.
+001940     PERFORM 2110-AJOUTER-ZONE THRU 2110-EXIT.
+001950     STRING
+001960         CF-CP DELIMITED BY SIZE
+001970         ","   DELIMITED BY SIZE
+001980         INTO CSV-LIGNE WITH POINTER ligne-pointeur
+001990     END-STRING.
+002000     MOVE CF-VILLE TO zone-a-purger.
+002010     PERFORM 2110-AJOUTER-ZONE THRU 2110-EXIT.
+002020     MOVE CF-INTITULE TO zone-a-purger.
+002030     PERFORM 2110-AJOUTER-ZONE THRU 2110-EXIT.
+002040     MOVE CF-SOMME TO csv-somme-edit.
+002050     MOVE CF-JOUR TO csv-jour-edit.
+002060     MOVE CF-MOIS TO csv-mois-edit.
+002070     MOVE CF-ANNEE TO csv-annee-edit.
+002080     STRING
+002090         csv-somme-edit DELIMITED BY SIZE
+002100         ","            DELIMITED BY SIZE
+002110         csv-jour-edit  DELIMITED BY SIZE
+002120         "/"            DELIMITED BY SIZE
+002130         csv-mois-edit  DELIMITED BY SIZE
+002140         "/"            DELIMITED BY SIZE
+002150         csv-annee-edit DELIMITED BY SIZE
+002160         INTO CSV-LIGNE WITH POINTER ligne-pointeur
+002170     END-STRING.
+002180 2100-EXIT.
+002190     EXIT.
+002200
+002210******************************************************************
+002220* 2110-AJOUTER-ZONE
+002230*    Ajoute a la ligne CSV, a la position courante, le contenu de
+002240*    zone-a-purger depouille de ses blancs de fin, suivi d'une
+002250*    virgule separatrice.
+002260******************************************************************
+002270 2110-AJOUTER-ZONE.
+002280     PERFORM 2120-CALCULER-LONGUEUR-ZONE THRU 2120-EXIT.
+002290     IF longueur-zone = 0
+002300         STRING "," DELIMITED BY SIZE
+002310             INTO CSV-LIGNE WITH POINTER ligne-pointeur
+002320         END-STRING
+002330     ELSE
+002340         STRING
+002350             zone-a-purger(1:longueur-zone) DELIMITED BY SIZE
+002360             ","                            DELIMITED BY SIZE
+002370             INTO CSV-LIGNE WITH POINTER ligne-pointeur
+002380         END-STRING
+002390     END-IF.
+002400 2110-EXIT.
+002410     EXIT.
+002420
+002430******************************************************************
+002440* 2120-CALCULER-LONGUEUR-ZONE
+002450*    Determine la longueur de zone-a-purger sans ses blancs de
+002460*    fin, en reculant caractere par caractere depuis la fin de la
+002470*    zone (2130).
+002480******************************************************************
+002490 2120-CALCULER-LONGUEUR-ZONE.
+002500     MOVE 30 TO longueur-zone.
+002510     PERFORM 2130-RACCOURCIR-ZONE THRU 2130-EXIT
+002520         UNTIL longueur-zone = 0
+002530             OR zone-a-purger(longueur-zone:1) NOT = SPACE.
+002540 2120-EXIT.
+002550     EXIT.
+002560
+002570 2130-RACCOURCIR-ZONE.
+002580     SUBTRACT 1 FROM longueur-zone.
+002590 2130-EXIT.
+002600     EXIT.
+002610
+002620******************************************************************
+002630* 9000-TERMINAISON
+002640*    Ferme les fichiers et rend compte du nombre de clients
+002650*    exportes, en signalant un export interrompu par une erreur
+002660*    d'ecriture du fichier CSV.
+002670******************************************************************
+002680 9000-TERMINAISON.
+002690     CLOSE CLIENT-FILE.
+002700     CLOSE CSV-FILE.
+002710     IF export-echouee
+002720         DISPLAY "EXPCLI : EXPORT INCOMPLET - "
+002730             nb-clients-exportes " CLIENT(S) EXPORTE(S) AVANT"
+002740             " ERREUR."
+002750     ELSE
+002760         DISPLAY "EXPCLI : " nb-clients-exportes
+002770             " CLIENT(S) EXPORTE(S)."
+002780     END-IF.
+002790 9000-EXIT.
+002800     EXIT.
+002810
+002820 END PROGRAM EXPCLI.
