@@ -1,109 +1,799 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 client.
-           02 nom PIC x(30).
-           02 prenom PIC x(30).
-           02 adresse.
-               03 rue pic x(30).
-               03 cp PIC 9(5).
-               03 ville PIC x(30).
-           02 prodFinancier.
-               03 intitule PIC x(30).
-               03 somme PIC 9(9)v9(2).
-               03 dateCreation.
-                   04 jour PIC 9(2).
-                   04 mois PIC 9(2).
-                   04 annee PIC 9(4).
-       01 screenT PIC 9(1).
-
-       SCREEN SECTION.
-
-       01 accueil.
-          02 BLANK SCREEN.
-          02 LINE 5 COL 1 VALUE '         Accueil          '.
-          02 LINE 4 COL 50 VALUE '         Creer un client        '.
-           2 LINE 5 COL 50 VALUE '         Afficher un client  '.
-           2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
-           2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
-           2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
-           2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
-
-
-       1 askprenom.
-           2 LINE 10 COL 15 VALUE ' '.
-           2 PIC x(30) TO prenom REQUIRED.
-       1 asknom.
-           2 LINE 11 COL 15 VALUE ' '.
-           2 PIC x(30) TO nom REQUIRED.
-       1 askadresse.
-           2 LINE 12 COL 15 VALUE ' '.
-           2 PIC x(30) TO adresse REQUIRED.
-       1 ask.
-           2 LINE 8 COL 85 VALUE ' '.
-           2 PIC x TO screenT REQUIRED.
-
-       01 creerClient.
-           2 BLANK SCREEN.
-           2 LINE 5 COL 4 VALUE '         Enregistrer un client       '.
-           2 LINE 4 COL 50 VALUE '         Accueil        '.
-           2 LINE 5 COL 50 VALUE '         Afficher un client  '.
-           2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
-           2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
-           2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
-           2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
-           2 LINE 10 COL 4 VALUE 'Prenom :'.
-           2 LINE 11 COL 4 VALUE 'Nom :'.
-           2 LINE 12 COL 4 VALUE 'Adresse :'.
-
-
-       1 afficherClient.
-           2 BLANK SCREEN.
-           2 LINE 5 COL 4 VALUE '         Clients          '.
-           2 LINE 5 COL 50 VALUE '         Accueil  '.
-           2 LINE 4 COL 50 VALUE '         Creer un client        '.
-           2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
-           2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
-           2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
-           2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
-           2 LINE 10 COL 4 VALUE '         Prenom'.
-           2 LINE 10 COL 43 VALUE 'Nom'.
-           2 LINE 10 COL 73 VALUE 'Adresse'.
-           2 LINE 11 COL 12 VALUE '-----------------------------------'.
-           2 LINE 11 COL 46 VALUE '-----------------------------------'.
-           2 LINE 12 COL 4 VALUE '         '.
-
-       1 afficherFichier.
-           2 BLANK SCREEN.
-           2 LINE 5 COL 4 VALUE '         Fichier          '.
-           2 LINE 4 COL 50 VALUE '         Creer un client        '.
-           2 LINE 5 COL 50 VALUE '         Afficher un client  '.
-           2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
-           2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
-           2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
-           2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY creerClient.
-           accept askprenom.
-           accept asknom.
-           accept askadresse.
-           accept ask.
-           DISPLAY afficherClient
-           DISPLAY prenom nom adresse.
-           DISPLAY "            "prenom nom adresse.
-           DISPLAY "            "prenom nom adresse.
-           DISPLAY "            "prenom nom adresse.
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* Author:
+000120* Date:
+000130* Purpose:
+000140* Tectonics: cobc
+000150******************************************************************
+000160******************************************************************
+000170* MODIFICATION HISTORY
+000180*-----------------------------------------------------------------
+000190* DATE       INIT  DESCRIPTION
+000200* 09/08/2026 JLY   AJOUT DE LA BOUCLE DE NAVIGATION DE L'ACCUEIL :
+000210*                  L'ACCUEIL BOUCLE DESORMAIS SUR LUI-MEME ET
+000220*                  AIGUILLE VERS CREERCLIENT, AFFICHERCLIENT OU
+000230*                  AFFICHERFICHIER SELON LA TOUCHE SAISIE.
+000240* 09/08/2026 JLY   CREATION DU FICHIER MAITRE CLIENTS (INDEXE SUR
+000250*                  NOM) ET ECRITURE DES CLIENTS SAISIS. L'ADRESSE
+000260*                  EST DESORMAIS SAISIE CHAMP PAR CHAMP (RUE/CP/
+000270*                  VILLE) POUR PERMETTRE UN ENREGISTREMENT FIABLE.
+000280* 09/08/2026 JLY   AFFICHERFICHIER LIT MAINTENANT LE FICHIER MAITRE
+000290*                  SEQUENTIELLEMENT ET LISTE LES CLIENTS PAR PAGES
+000300*                  DE 5 LIGNES (TOUCHE POUR CONTINUER).
+000310* 09/08/2026 JLY   CREERCLIENT SAISIT DESORMAIS LE PRODUIT FINANCIER
+000320*                  (INTITULE/SOMME/DATECREATION) EN PLUS DE L'ETAT
+000330*                  CIVIL. UN CLIENT EST TOUJOURS RATTACHE A UN
+000340*                  PRODUIT FINANCIER.
+000350* 09/08/2026 JLY   AFFICHERCLIENT FAIT DESORMAIS UNE RECHERCHE PAR
+000360*                  NOM (LECTURE PAR CLE) AU LIEU DE MONTRER LE
+000370*                  DERNIER CLIENT SAISI.
+000380* 09/08/2026 JLY   AJOUT DES OPTIONS MODIFIER/SUPPRIMER UN CLIENT
+000390*                  (REWRITE/DELETE SUR LE FICHIER MAITRE, CLE NOM).
+000400* 09/08/2026 JLY   CONTROLE DU CODE POSTAL ET DE LA DATE DE CREATION
+000410*                  DU PRODUIT FINANCIER (MOIS 01-12, JOUR SELON LE
+000420*                  MOIS Y COMPRIS ANNEES BISSEXTILES) AVEC RESAISIE
+000430*                  SUR LE MEME ECRAN EN CAS D'ERREUR.
+000440* 09/08/2026 JLY   AJOUT DU FICHIER CLIENTLOG : CHAQUE CREATION,
+000450*                  MODIFICATION OU SUPPRESSION DE CLIENT Y EST
+000460*                  TRACEE (NOM, OPERATION, DATE ET HEURE).
+000470* 09/08/2026 JLY   AJOUT DU RAPPORT DE PORTEFEUILLE (NOMBRE DE
+000480*                  CLIENTS ET SOMME DES PRODUITS FINANCIERS PAR
+000490*                  VILLE, PLUS TOTAL GENERAL).
+000500******************************************************************
+000510 IDENTIFICATION DIVISION.
+000520 PROGRAM-ID. YOUR-PROGRAM-NAME.
+000530 ENVIRONMENT DIVISION.
+000540 INPUT-OUTPUT SECTION.
+000550 FILE-CONTROL.
+000560     SELECT CLIENT-FILE ASSIGN TO "CLIENTS"
+000570         ORGANIZATION IS INDEXED
+000580         ACCESS MODE IS DYNAMIC
+000590         RECORD KEY IS CF-NOM
+000600         FILE STATUS IS CLIENT-FILE-STATUS.
+000610     SELECT CLIENT-LOG-FILE ASSIGN TO "CLIENTLOG"
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS CLIENT-LOG-STATUS.
+000640 DATA DIVISION.
+000650 FILE SECTION.
+000660 FD  CLIENT-FILE
+000670     LABEL RECORDS ARE STANDARD.
+000680 01  CLIENT-ENREG.
+000690     02 CF-NOM PIC x(30).
+000700     02 CF-PRENOM PIC x(30).
+000710     02 CF-ADRESSE.
+000720         03 CF-RUE PIC x(30).
+000730         03 CF-CP PIC 9(5).
+000740         03 CF-VILLE PIC x(30).
+000750     02 CF-PRODFINANCIER.
+000760         03 CF-INTITULE PIC x(30).
+000770         03 CF-SOMME PIC 9(9)v9(2).
+000780         03 CF-DATECREATION.
+000790             04 CF-JOUR PIC 9(2).
+000800             04 CF-MOIS PIC 9(2).
+000810             04 CF-ANNEE PIC 9(4).
+000820 FD  CLIENT-LOG-FILE
+000830     LABEL RECORDS ARE STANDARD.
+000840 01  CLOG-ENREG.
+000850     02 CLOG-NOM PIC x(30).
+000860     02 CLOG-OPERATION PIC x(12).
+000870     02 CLOG-DATE PIC 9(08).
+000880     02 CLOG-HEURE PIC 9(08).
+000890 WORKING-STORAGE SECTION.
+000900 01 client.
+000910     02 nom PIC x(30).
+000920     02 prenom PIC x(30).
+000930     02 adresse.
+000940         03 rue pic x(30).
+000950         03 cp PIC 9(5).
+000960         03 ville PIC x(30).
+000970     02 prodFinancier.
+000980         03 intitule PIC x(30).
+000990         03 somme PIC 9(9)v9(2).
+001000         03 dateCreation.
+001010             04 jour PIC 9(2).
+001020             04 mois PIC 9(2).
+001030             04 annee PIC 9(4).
+001040 01 screenT PIC 9(1).
+001050
+001060* Commutateurs et zones de controle (style batch classique).
+001070 77 fin-programme-sw PIC x(01) VALUE 'N'.
+001080     88 fin-programme VALUE 'O'.
+001090 77 CLIENT-FILE-STATUS PIC x(02) VALUE '00'.
+001100     88 CLIENT-FILE-OK VALUE '00'.
+001110     88 CLIENT-FILE-INEXISTANT VALUE '35'.
+001120     88 CLIENT-FILE-DOUBLON VALUE '22'.
+001130     88 CLIENT-FILE-NON-TROUVE VALUE '23'.
+001140 77 CLIENT-LOG-STATUS PIC x(02) VALUE '00'.
+001150     88 CLIENT-LOG-OK VALUE '00'.
+001160     88 CLIENT-LOG-INEXISTANT VALUE '35'.
+001170 77 log-operation PIC x(12).
+001180 77 fin-fichier-sw PIC x(01) VALUE 'N'.
+001190     88 fin-fichier VALUE 'O'.
+001200 77 lignes-par-page PIC 9(02) VALUE 5.
+001210 77 compteur-ligne PIC 9(02) COMP VALUE ZERO.
+001220 01 suite-reponse PIC x(01).
+001230
+001240* Table des quantiemes maximum par mois, pour le controle de la
+001250* date de creation du produit financier (redefinition du mois de
+001260* fevrier a 29 jours lorsque l'annee est bissextile).
+001270 01 TABLE-JOURS-MOIS PIC x(24) VALUE '312831303130313130313031'.
+001280 01 JOURS-MOIS-REDEF REDEFINES TABLE-JOURS-MOIS.
+001290     02 JOUR-MAX-MOIS PIC 9(02) OCCURS 12 TIMES.
+001300
+001310 77 cp-valide-sw PIC x(01).
+001320     88 cp-valide VALUE 'O'.
+001330 77 date-valide-sw PIC x(01).
+001340     88 date-valide VALUE 'O'.
+001350 77 bissextile-sw PIC x(01).
+001360     88 annee-bissextile VALUE 'O'.
+001370 77 jour-max-du-mois PIC 9(02).
+001380 77 reste-4 PIC 9(02).
+001390 77 reste-100 PIC 9(02).
+001400 77 reste-400 PIC 9(03).
+001410 77 quotient-annee PIC 9(04).
+001420
+001430* Table de cumul du rapport de portefeuille (cumuls par ville,
+001440* alimentee par une recherche sequentielle lors de la lecture du
+001450* fichier maitre).
+001460 01 TABLE-VILLES.
+001470     02 VILLE-ENTREE OCCURS 500 TIMES.
+001480         03 TV-VILLE PIC x(30).
+001490         03 TV-NB-CLIENTS PIC 9(05) COMP.
+001500         03 TV-SOMME PIC 9(11)v9(02).
+001510
+001520 77 nb-villes PIC 9(05) COMP VALUE ZERO.
+001530 77 nb-clients-total PIC 9(05) COMP VALUE ZERO.
+001540 77 somme-totale PIC 9(11)v9(02) VALUE ZERO.
+001550 77 idx-recherche PIC 9(05) COMP VALUE ZERO.
+001560 77 idx-impression PIC 9(05) COMP VALUE ZERO.
+001570 77 ville-trouvee-sw PIC x(01).
+001580     88 ville-trouvee VALUE 'O'.
+001590
+001600 SCREEN SECTION.
+001610
+001620 01 accueil.
+001630    02 BLANK SCREEN.
+001640    02 LINE 5 COL 1 VALUE '         Accueil          '.
+001650    02 LINE 4 COL 50 VALUE '         Creer un client        '.
+001660     2 LINE 5 COL 50 VALUE '         Afficher un client  '.
+001670     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+001680     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+001690     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+001700     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+001710     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+001720     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+001730     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+001740     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+001750     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+001760     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+001770     2 LINE 10 COL 96 VALUE 'Appuyez sur 9 pour quitter'.
+001780
+001790
+001800 1 askprenom.
+001810     2 LINE 10 COL 15 VALUE ' '.
+001820     2 PIC x(30) USING prenom REQUIRED.
+001830 1 asknom.
+001840     2 LINE 11 COL 15 VALUE ' '.
+001850     2 PIC x(30) TO nom REQUIRED.
+001860 1 askrue.
+001870     2 LINE 12 COL 15 VALUE ' '.
+001880     2 PIC x(30) USING rue REQUIRED.
+001890 1 askcp.
+001900     2 LINE 13 COL 18 VALUE ' '.
+001910     2 PIC 9(5) USING cp REQUIRED.
+001920 1 askville.
+001930     2 LINE 14 COL 15 VALUE ' '.
+001940     2 PIC x(30) USING ville REQUIRED.
+001950 1 askintitule.
+001960     2 LINE 15 COL 36 VALUE ' '.
+001970     2 PIC x(30) USING intitule REQUIRED.
+001980 1 asksomme.
+001990     2 LINE 16 COL 15 VALUE ' '.
+002000     2 PIC 9(9)v9(2) USING somme REQUIRED.
+002010 1 askjour.
+002020     2 LINE 17 COL 22 VALUE ' '.
+002030     2 PIC 9(2) USING jour REQUIRED.
+002040 1 askmois.
+002050     2 LINE 17 COL 25 VALUE ' '.
+002060     2 PIC 9(2) USING mois REQUIRED.
+002070 1 askannee.
+002080     2 LINE 17 COL 28 VALUE ' '.
+002090     2 PIC 9(4) USING annee REQUIRED.
+002100 1 ask.
+002110     2 LINE 11 COL 85 VALUE ' '.
+002120     2 PIC x TO screenT REQUIRED.
+002130
+002140 01 creerClient.
+002150     2 BLANK SCREEN.
+002160     2 LINE 5 COL 4 VALUE '         Enregistrer un client       '.
+002170     2 LINE 4 COL 50 VALUE '         Accueil        '.
+002180     2 LINE 5 COL 50 VALUE '         Afficher un client  '.
+002190     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+002200     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+002210     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+002220     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+002230     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+002240     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+002250     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+002260     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+002270     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+002280     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+002290     2 LINE 10 COL 4 VALUE 'Prenom :'.
+002300     2 LINE 11 COL 4 VALUE 'Nom :'.
+002310     2 LINE 12 COL 4 VALUE 'Rue :'.
+002320     2 LINE 13 COL 4 VALUE 'Code postal :'.
+002330     2 LINE 14 COL 4 VALUE 'Ville :'.
+002340     2 LINE 15 COL 4 VALUE 'Intitule du produit financier :'.
+002350     2 LINE 16 COL 4 VALUE 'Somme :'.
+002360     2 LINE 17 COL 4 VALUE 'Date de creation (JJ/MM/AAAA) :'.
+002370
+002380
+002390 1 afficherClient.
+002400     2 BLANK SCREEN.
+002410     2 LINE 5 COL 4 VALUE '         Clients          '.
+002420     2 LINE 5 COL 50 VALUE '         Accueil  '.
+002430     2 LINE 4 COL 50 VALUE '         Creer un client        '.
+002440     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+002450     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+002460     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+002470     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+002480     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+002490     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+002500     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+002510     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+002520     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+002530     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+002540     2 LINE 3 COL 4 VALUE 'Nom du client recherche :'.
+002550     2 LINE 10 COL 4 VALUE '         Prenom'.
+002560     2 LINE 10 COL 43 VALUE 'Nom'.
+002570     2 LINE 10 COL 73 VALUE 'Adresse'.
+002580     2 LINE 11 COL 12 VALUE '-----------------------------------'.
+002590     2 LINE 11 COL 46 VALUE '-----------------------------------'.
+002600     2 LINE 12 COL 4 VALUE '         '.
+002610
+002620 1 asknomRecherche.
+002630     2 LINE 3 COL 32 VALUE ' '.
+002640     2 PIC x(30) TO nom REQUIRED.
+002650
+002660 1 afficherFichier.
+002670     2 BLANK SCREEN.
+002680     2 LINE 5 COL 4 VALUE '         Fichier          '.
+002690     2 LINE 4 COL 50 VALUE '         Creer un client        '.
+002700     2 LINE 5 COL 50 VALUE '         Afficher un client  '.
+002710     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+002720     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+002730     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+002740     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+002750     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+002760     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+002770     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+002780     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+002790     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+002800     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+002810     2 LINE 10 COL 4 VALUE '         Prenom'.
+002820     2 LINE 10 COL 43 VALUE 'Nom'.
+002830     2 LINE 10 COL 73 VALUE 'Adresse'.
+002840     2 LINE 11 COL 12 VALUE '-----------------------------------'.
+002850     2 LINE 11 COL 46 VALUE '-----------------------------------'.
+002860
+002870 1 askSuite.
+002880     2 LINE 20 COL 4 VALUE
+002890         'Appuyez sur une touche pour continuer...'.
+002900     2 PIC x(01) TO suite-reponse.
+002910
+002920 1 modifierClient.
+002930     2 BLANK SCREEN.
+002940     2 LINE 5 COL 4 VALUE '         Modifier un client        '.
+002950     2 LINE 4 COL 50 VALUE '         Accueil        '.
+002960     2 LINE 5 COL 50 VALUE '         Afficher un client  '.
+002970     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+002980     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+002990     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+003000     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+003010     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+003020     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+003030     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+003040     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+003050     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+003060     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+003070     2 LINE 8 COL 4 VALUE 'Nom du client a modifier :'.
+003080     2 LINE 10 COL 4 VALUE 'Prenom :'.
+003090     2 LINE 12 COL 4 VALUE 'Rue :'.
+003100     2 LINE 13 COL 4 VALUE 'Code postal :'.
+003110     2 LINE 14 COL 4 VALUE 'Ville :'.
+003120     2 LINE 15 COL 4 VALUE 'Intitule du produit financier :'.
+003130     2 LINE 16 COL 4 VALUE 'Somme :'.
+003140     2 LINE 17 COL 4 VALUE 'Date de creation (JJ/MM/AAAA) :'.
+003150
+003160 1 asknomModifier.
+003170     2 LINE 8 COL 32 VALUE ' '.
+003180     2 PIC x(30) TO nom REQUIRED.
+003190
+003200 1 supprimerClient.
+003210     2 BLANK SCREEN.
+003220     2 LINE 5 COL 4 VALUE '         Supprimer un client        '.
+003230     2 LINE 4 COL 50 VALUE '         Accueil        '.
+003240     2 LINE 5 COL 50 VALUE '         Afficher un client  '.
+003250     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+003260     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+003270     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+003280     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+003290     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+003300     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+003310     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+003320     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+003330     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+003340     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+003350     2 LINE 8 COL 4 VALUE 'Nom du client a supprimer :'.
+003360
+003370 1 asknomSupprimer.
+003380     2 LINE 8 COL 32 VALUE ' '.
+003390     2 PIC x(30) TO nom REQUIRED.
+003400
+003410 1 rapportPortefeuille.
+003420     2 BLANK SCREEN.
+003430     2 LINE 5 COL 4 VALUE '         Rapport portefeuille       '.
+003440     2 LINE 4 COL 50 VALUE '         Accueil        '.
+003450     2 LINE 5 COL 50 VALUE '         Afficher un client  '.
+003460     2 LINE 6 COL 50 VALUE '         Afficher un fichier        '.
+003470     2 LINE 7 COL 50 VALUE '         Modifier un client  '.
+003480     2 LINE 8 COL 50 VALUE '         Supprimer un client  '.
+003490     2 LINE 9 COL 50 VALUE '         Rapport portefeuille  '.
+003500     2 LINE 4 COL 96 VALUE 'Appuyez sur 1'.
+003510     2 LINE 5 COL 96 VALUE 'Appuyez sur 2 '.
+003520     2 LINE 6 COL 96 VALUE 'Appuyez sur 3'.
+003530     2 LINE 7 COL 96 VALUE 'Appuyez sur 4'.
+003540     2 LINE 8 COL 96 VALUE 'Appuyez sur 5'.
+003550     2 LINE 9 COL 96 VALUE 'Appuyez sur 6'.
+003560     2 LINE 9 COL 4 VALUE '         Ville'.
+003570     2 LINE 9 COL 43 VALUE 'Nb clients'.
+003580     2 LINE 9 COL 60 VALUE 'Somme produits'.
+003590     2 LINE 10 COL 12 VALUE '-----------------------------------'.
+003600     2 LINE 10 COL 46 VALUE '-----------------------------------'.
+003610
+003620
+003630
+003640 PROCEDURE DIVISION.
+003650
+003660******************************************************************
+003670* 0000-MAINLINE
+003680*    Boucle principale : affiche l'accueil, lit le choix de
+003690*    l'utilisateur et aiguille vers le traitement demande, puis
+003700*    revient a l'accueil jusqu'a la demande de sortie (choix 9).
+003710******************************************************************
+003720 0000-MAINLINE.
+003730     PERFORM 1000-INITIALISATION THRU 1000-EXIT.
+003740     PERFORM 2000-MENU-ACCUEIL THRU 2000-EXIT
+003750         UNTIL fin-programme.
+003760     PERFORM 9000-TERMINAISON THRU 9000-EXIT.
+003770     STOP RUN.
+003780
+003790******************************************************************
+003800* 1000-INITIALISATION
+003810*    Ouvre le fichier maitre des clients et le journal CLIENTLOG.
+003820*    Si un fichier n'existe pas encore (premier lancement), il est
+003830*    cree en ouverture OUTPUT avant d'etre rouvert normalement.
+003840******************************************************************
+003850 1000-INITIALISATION.
+003860     OPEN I-O CLIENT-FILE.
+003870     IF CLIENT-FILE-INEXISTANT
+003880         OPEN OUTPUT CLIENT-FILE
+003890         CLOSE CLIENT-FILE
+003900         OPEN I-O CLIENT-FILE
+003910     END-IF.
+003920     OPEN EXTEND CLIENT-LOG-FILE.
+003930     IF CLIENT-LOG-INEXISTANT
+003940         OPEN OUTPUT CLIENT-LOG-FILE
+003950     END-IF.
+003960 1000-EXIT.
+003970     EXIT.
+003980
+003990******************************************************************
+004000* 2000-MENU-ACCUEIL
+004010*    Affiche l'ecran accueil, lit screenT et aiguille vers le
+004020*    traitement correspondant.
+004030******************************************************************
+004040 2000-MENU-ACCUEIL.
+004050     DISPLAY accueil.
+004060     ACCEPT ask.
+004070     EVALUATE screenT
+004080         WHEN 1
+004090             PERFORM 3000-CREER-CLIENT THRU 3000-EXIT
+004100         WHEN 2
+004110             PERFORM 4000-AFFICHER-CLIENT THRU 4000-EXIT
+004120         WHEN 3
+004130             PERFORM 5000-AFFICHER-FICHIER THRU 5000-EXIT
+004140         WHEN 4
+004150             PERFORM 6000-MODIFIER-CLIENT THRU 6000-EXIT
+004160         WHEN 5
+004170             PERFORM 7000-SUPPRIMER-CLIENT THRU 7000-EXIT
+004180         WHEN 6
+004190             PERFORM 8000-RAPPORT-PORTEFEUILLE THRU 8000-EXIT
+004200         WHEN 9
+004210             SET fin-programme TO TRUE
+004220         WHEN OTHER
+004230             CONTINUE
+004240     END-EVALUATE.
+004250 2000-EXIT.
+004260     EXIT.
+004270
+004280******************************************************************
+004290* 3000-CREER-CLIENT
+004300*    Saisit un nouveau client a l'ecran.
+004310******************************************************************
+004320 3000-CREER-CLIENT.
+004330     MOVE SPACES TO prenom rue ville intitule.
+004340     MOVE ZERO TO cp somme jour mois annee.
+004350     DISPLAY creerClient.
+004360     ACCEPT askprenom.
+004370     ACCEPT asknom.
+004380     ACCEPT askrue.
+004390     PERFORM 3100-SAISIR-CP THRU 3100-EXIT.
+004400     ACCEPT askville.
+004410     ACCEPT askintitule.
+004420     ACCEPT asksomme.
+004430     PERFORM 3200-SAISIR-DATE THRU 3200-EXIT.
+004440     WRITE CLIENT-ENREG FROM client.
+004450     IF CLIENT-FILE-OK
+004460         MOVE "CREATION" TO log-operation
+004470         PERFORM 9100-ENREGISTRER-LOG THRU 9100-EXIT
+004480     ELSE
+004490         DISPLAY "            ERREUR ECRITURE - CODE "
+004500             CLIENT-FILE-STATUS
+004510     END-IF.
+004520 3000-EXIT.
+004530     EXIT.
+004540
+004550******************************************************************
+004560* 3100-SAISIR-CP
+004570*    Saisit le code postal et le recommence tant qu'il n'est pas
+004580*    dans la plage plausible (01000 a 98999).
+004590******************************************************************
+004600 3100-SAISIR-CP.
+004610     MOVE 'N' TO cp-valide-sw.
+004620     PERFORM 3110-ACCEPTER-CP THRU 3110-EXIT
+004630         UNTIL cp-valide.
+004640 3100-EXIT.
+004650     EXIT.
+004660
+004670 3110-ACCEPTER-CP.
+004680     ACCEPT askcp.
+004690     IF cp >= 1000 AND cp <= 98999
+004700         MOVE 'O' TO cp-valide-sw
+004710     ELSE
+004720         DISPLAY "            CODE POSTAL INVALIDE - RESAISIR."
+004730     END-IF.
+004740 3110-EXIT.
+004750     EXIT.
+004760
+004770******************************************************************
+004780* 3200-SAISIR-DATE
+004790*    Saisit la date de creation du produit financier et la
+004800*    recommence tant que le mois ou le jour n'est pas valide.
+004810******************************************************************
+004820 3200-SAISIR-DATE.
+004830     MOVE 'N' TO date-valide-sw.
+004840     PERFORM 3210-ACCEPTER-DATE THRU 3210-EXIT
+004850         UNTIL date-valide.
+004860 3200-EXIT.
+004870     EXIT.
+004880
+004890 3210-ACCEPTER-DATE.
+004900     ACCEPT askjour.
+004910     ACCEPT askmois.
+004920     ACCEPT askannee.
+004930     IF mois < 1 OR mois > 12
+004940         DISPLAY "            MOIS INVALIDE - RESAISIR LA DATE."
+004950     ELSE
+004960         PERFORM 3220-DETERMINER-JOUR-MAX THRU 3220-EXIT
+004970         IF jour < 1 OR jour > jour-max-du-mois
+004980             DISPLAY "            JOUR INVALIDE POUR CE MOIS - "
+004990                 "RESAISIR LA DATE."
+005000         ELSE
+005010             MOVE 'O' TO date-valide-sw
+005020         END-IF
+005030     END-IF.
+005040 3210-EXIT.
+005050     EXIT.
+005060
+005070******************************************************************
+005080* 3220-DETERMINER-JOUR-MAX
+005090*    Determine le nombre de jours du mois saisi, en tenant compte
+005100*    du 29 fevrier les annees bissextiles.
+005110******************************************************************
+005120 3220-DETERMINER-JOUR-MAX.
+005130     MOVE JOUR-MAX-MOIS(mois) TO jour-max-du-mois.
+005140     IF mois = 2
+005150         DIVIDE annee BY 4 GIVING quotient-annee
+005160             REMAINDER reste-4
+005170         DIVIDE annee BY 100 GIVING quotient-annee
+005180             REMAINDER reste-100
+005190         DIVIDE annee BY 400 GIVING quotient-annee
+005200             REMAINDER reste-400
+005210         IF reste-4 = 0 AND (reste-100 NOT = 0 OR reste-400 = 0)
+005220             MOVE 'O' TO bissextile-sw
+005230         ELSE
+005240             MOVE 'N' TO bissextile-sw
+005250         END-IF
+005260         IF annee-bissextile
+005270             ADD 1 TO jour-max-du-mois
+005280         END-IF
+005290     END-IF.
+005300 3220-EXIT.
+005310     EXIT.
+005320
+005330******************************************************************
+005340* 4000-AFFICHER-CLIENT
+005350*    Recherche un client par son nom et affiche son enregistrement
+005360*    complet (etat civil et produit financier).
+005370******************************************************************
+005380 4000-AFFICHER-CLIENT.
+005390     DISPLAY afficherClient.
+005400     ACCEPT asknomRecherche.
+005410     MOVE nom TO CF-NOM.
+005420     READ CLIENT-FILE INTO client
+005430         INVALID KEY
+005440             DISPLAY "            CLIENT INTROUVABLE : " nom
+005450             GO TO 4000-EXIT
+005460     END-READ.
+005470     DISPLAY "            " prenom nom adresse.
+005480     DISPLAY "            " intitule somme jour "/" mois "/"
+005490         annee.
+005500 4000-EXIT.
+005510     EXIT.
+005520
+005530******************************************************************
+005540* 5000-AFFICHER-FICHIER
+005550*    Liste tous les clients du fichier maitre, par pages de
+005560*    LIGNES-PAR-PAGE lignes, avec une invite entre chaque page.
+005570******************************************************************
+005580 5000-AFFICHER-FICHIER.
+005590     DISPLAY afficherFichier.
+005600     MOVE 'N' TO fin-fichier-sw.
+005610     MOVE LOW-VALUES TO CF-NOM.
+005620     START CLIENT-FILE KEY IS NOT LESS THAN CF-NOM
+005630         INVALID KEY
+005640             SET fin-fichier TO TRUE
+005650     END-START.
+005660     IF NOT fin-fichier
+005670         PERFORM 5100-LIRE-SUIVANT THRU 5100-EXIT
+005680     END-IF.
+005690     PERFORM 5200-AFFICHER-PAGE THRU 5200-EXIT
+005700         UNTIL fin-fichier.
+005710 5000-EXIT.
+005720     EXIT.
+005730
+005740******************************************************************
+005750* 5100-LIRE-SUIVANT
+005760*    Lit le client suivant du fichier maitre dans l'ordre des
+005770*    cles ; positionne fin-fichier en fin de fichier.
+005780******************************************************************
+005790 5100-LIRE-SUIVANT.
+005800     READ CLIENT-FILE NEXT RECORD INTO client
+005810         AT END
+005820             SET fin-fichier TO TRUE
+005830     END-READ.
+005840 5100-EXIT.
+005850     EXIT.
+005860
+005870******************************************************************
+005880* 5200-AFFICHER-PAGE
+005890*    Affiche une page de LIGNES-PAR-PAGE clients puis attend une
+005900*    touche avant de passer a la page suivante.
+005910******************************************************************
+005920 5200-AFFICHER-PAGE.
+005930     MOVE ZERO TO compteur-ligne.
+005940     PERFORM 5300-AFFICHER-LIGNE THRU 5300-EXIT
+005950         UNTIL fin-fichier OR compteur-ligne >= lignes-par-page.
+005960     IF NOT fin-fichier
+005970         DISPLAY askSuite
+005980         ACCEPT askSuite
+005990     END-IF.
+006000 5200-EXIT.
+006010     EXIT.
+006020
+006030******************************************************************
+006040* 5300-AFFICHER-LIGNE
+006050*    Affiche le client courant puis lit l'enregistrement suivant.
+006060******************************************************************
+006070 5300-AFFICHER-LIGNE.
+006080     DISPLAY "            " prenom nom adresse
+006090         " " intitule " " somme.
+006100     ADD 1 TO compteur-ligne.
+006110     PERFORM 5100-LIRE-SUIVANT THRU 5100-EXIT.
+006120 5300-EXIT.
+006130     EXIT.
+006140
+006150******************************************************************
+006160* 6000-MODIFIER-CLIENT
+006170*    Recherche un client par son nom puis permet de corriger ses
+006180*    coordonnees et son produit financier (le nom, cle du fichier,
+006190*    n'est pas modifiable par cet ecran).
+006200******************************************************************
+006210 6000-MODIFIER-CLIENT.
+006220     DISPLAY modifierClient.
+006230     ACCEPT asknomModifier.
+006240     MOVE nom TO CF-NOM.
+006250     READ CLIENT-FILE INTO client
+006260         INVALID KEY
+006270             DISPLAY "            CLIENT INTROUVABLE : " nom
+006280             GO TO 6000-EXIT
+006290     END-READ.
+006300     DISPLAY modifierClient.
+006310     ACCEPT askprenom.
+006320     ACCEPT askrue.
+006330     PERFORM 3100-SAISIR-CP THRU 3100-EXIT.
+006340     ACCEPT askville.
+006350     ACCEPT askintitule.
+006360     ACCEPT asksomme.
+006370     PERFORM 3200-SAISIR-DATE THRU 3200-EXIT.
+006380     REWRITE CLIENT-ENREG FROM client.
+006390     IF CLIENT-FILE-OK
+006400         DISPLAY "            CLIENT MODIFIE : " nom
+006410         MOVE "MODIFICATION" TO log-operation
+006420         PERFORM 9100-ENREGISTRER-LOG THRU 9100-EXIT
+006430     ELSE
+006440         DISPLAY "            ERREUR MODIFICATION - CODE "
+006450             CLIENT-FILE-STATUS
+006460     END-IF.
+006470 6000-EXIT.
+006480     EXIT.
+006490
+006500******************************************************************
+006510* 7000-SUPPRIMER-CLIENT
+006520*    Recherche un client par son nom et supprime son
+006530*    enregistrement du fichier maitre.
+006540******************************************************************
+006550 7000-SUPPRIMER-CLIENT.
+006560     DISPLAY supprimerClient.
+006570     ACCEPT asknomSupprimer.
+006580     MOVE nom TO CF-NOM.
+006590     DELETE CLIENT-FILE
+006600         INVALID KEY
+006610             DISPLAY "            CLIENT INTROUVABLE : " nom
+006620             GO TO 7000-EXIT
+006630     END-DELETE.
+006640     IF CLIENT-FILE-OK
+006650         DISPLAY "            CLIENT SUPPRIME : " nom
+006660         MOVE "SUPPRESSION" TO log-operation
+006670         PERFORM 9100-ENREGISTRER-LOG THRU 9100-EXIT
+006680     ELSE
+006690         DISPLAY "            ERREUR SUPPRESSION - CODE "
+006700             CLIENT-FILE-STATUS
+006710     END-IF.
+006720 7000-EXIT.
+006730     EXIT.
+006740
+006750******************************************************************
+006760* 8000-RAPPORT-PORTEFEUILLE
+006770*    Parcourt tout le fichier maitre des clients et cumule, pour
+006780*    chaque ville, le nombre de clients et la somme des produits
+006790*    financiers, puis affiche le rapport et le total general.
+006800******************************************************************
+006810 8000-RAPPORT-PORTEFEUILLE.
+006820     DISPLAY rapportPortefeuille.
+006830     MOVE ZERO TO nb-villes.
+006840     MOVE ZERO TO nb-clients-total.
+006850     MOVE ZERO TO somme-totale.
+006860     MOVE 'N' TO fin-fichier-sw.
+006870     MOVE LOW-VALUES TO CF-NOM.
+006880     START CLIENT-FILE KEY IS NOT LESS THAN CF-NOM
+006890         INVALID KEY
+006900             SET fin-fichier TO TRUE
+006910     END-START.
+006920     IF NOT fin-fichier
+006930         PERFORM 5100-LIRE-SUIVANT THRU 5100-EXIT
+006940     END-IF.
+006950     PERFORM 8100-CUMULER-CLIENT THRU 8100-EXIT
+006960         UNTIL fin-fichier.
+006970     PERFORM 8200-AFFICHER-RAPPORT THRU 8200-EXIT.
+006980     DISPLAY askSuite.
+006990     ACCEPT askSuite.
+007000 8000-EXIT.
+007010     EXIT.
+007020
+007030******************************************************************
+007040* 8100-CUMULER-CLIENT
+007050*    Cumule le client courant dans la table des villes (recherche
+007060*    ou creation de la ligne correspondante) et dans les totaux
+007070*    generaux, puis lit le client suivant.
+007080******************************************************************
+007090 8100-CUMULER-CLIENT.
+007100     PERFORM 8110-RECHERCHER-VILLE THRU 8110-EXIT.
+007110     IF NOT ville-trouvee
+007120         IF nb-villes < 500
+007130             ADD 1 TO nb-villes
+007140             MOVE ville TO TV-VILLE(nb-villes)
+007150             MOVE ZERO TO TV-NB-CLIENTS(nb-villes)
+007160             MOVE ZERO TO TV-SOMME(nb-villes)
+007170             MOVE nb-villes TO idx-recherche
+007180         ELSE
+007190             DISPLAY "            TABLE DES VILLES SATUREE -"
+007200                 " VILLE NON DETAILLEE : " ville
+007210             MOVE ZERO TO idx-recherche
+007220         END-IF
+007230     END-IF.
+007240     IF idx-recherche NOT = ZERO
+007250         ADD 1 TO TV-NB-CLIENTS(idx-recherche)
+007260         ADD somme TO TV-SOMME(idx-recherche)
+007270     END-IF.
+007280     ADD 1 TO nb-clients-total.
+007290     ADD somme TO somme-totale.
+007300     PERFORM 5100-LIRE-SUIVANT THRU 5100-EXIT.
+007310 8100-EXIT.
+007320     EXIT.
+007330
+007340******************************************************************
+007350* 8110-RECHERCHER-VILLE
+007360*    Recherche la ville du client courant dans TABLE-VILLES.
+007370*    Positionne idx-recherche sur la ligne trouvee et VILLE-TROUVEE
+007380*    en consequence.
+007390******************************************************************
+007400 8110-RECHERCHER-VILLE.
+007410     MOVE 'N' TO ville-trouvee-sw.
+007420     MOVE ZERO TO idx-recherche.
+007430     PERFORM 8120-COMPARER-VILLE THRU 8120-EXIT
+007440         UNTIL ville-trouvee OR idx-recherche >= nb-villes.
+007450 8110-EXIT.
+007460     EXIT.
+007470
+007480 8120-COMPARER-VILLE.
+007490     ADD 1 TO idx-recherche.
+007500     IF TV-VILLE(idx-recherche) = ville
+007510         MOVE 'O' TO ville-trouvee-sw
+007520     END-IF.
+007530 8120-EXIT.
+007540     EXIT.
+007550
+007560******************************************************************
+007570* 8200-AFFICHER-RAPPORT
+007580*    Affiche le detail par ville puis le total general du
+007590*    portefeuille.
+007600******************************************************************
+007610 8200-AFFICHER-RAPPORT.
+007620     MOVE ZERO TO idx-impression.
+007630     PERFORM 8210-AFFICHER-VILLE THRU 8210-EXIT
+007640         VARYING idx-impression FROM 1 BY 1
+007650         UNTIL idx-impression > nb-villes.
+007660     DISPLAY "            -------------------------------------".
+007670     DISPLAY "            TOTAL GENERAL : " nb-clients-total
+007680         " CLIENTS - " somme-totale.
+007690 8200-EXIT.
+007700     EXIT.
+007710
+007720 8210-AFFICHER-VILLE.
+007730     DISPLAY "            " TV-VILLE(idx-impression) " "
+007740         TV-NB-CLIENTS(idx-impression) " "
+007750         TV-SOMME(idx-impression).
+007760 8210-EXIT.
+007770     EXIT.
+007780
+007790******************************************************************
+007800* 9100-ENREGISTRER-LOG
+007810*    Trace dans CLIENTLOG l'operation effectuee sur le client
+007820*    courant (nom, type d'operation, date et heure systeme).
+007830******************************************************************
+007840 9100-ENREGISTRER-LOG.
+007850     MOVE nom TO CLOG-NOM.
+007860     MOVE log-operation TO CLOG-OPERATION.
+007870     ACCEPT CLOG-DATE FROM DATE YYYYMMDD.
+007880     ACCEPT CLOG-HEURE FROM TIME.
+007890     WRITE CLOG-ENREG.
+007900     IF NOT CLIENT-LOG-OK
+007910         DISPLAY "            ERREUR JOURNALISATION - CODE "
+007920             CLIENT-LOG-STATUS
+007930     END-IF.
+007940 9100-EXIT.
+007950     EXIT.
+007960
+007970******************************************************************
+007980* 9000-TERMINAISON
+007990*    Ferme le fichier maitre des clients et le journal CLIENTLOG
+008000*    avant l'arret du programme.
+008010******************************************************************
+008020 9000-TERMINAISON.
+008030     CLOSE CLIENT-FILE.
+008040     CLOSE CLIENT-LOG-FILE.
+008050 9000-EXIT.
+008060     EXIT.
+008070
+008080 END PROGRAM YOUR-PROGRAM-NAME.
